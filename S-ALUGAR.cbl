@@ -0,0 +1,9 @@
+       01 ALUGAR.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 10 VALUE "ALUGAR FILME".
+           02 LINE 03 COL 03 VALUE "CPF DO CLIENTE: ".
+           02 LINE 03 COL 20 PIC X(20) TO CCPF.
+           02 LINE 04 COL 03 VALUE "CODIGO DO FILME: ".
+           02 LINE 04 COL 20 PIC 9(3) TO CODIGO.
+           02 LINE 06 COL 01 VALUE "******************************".
