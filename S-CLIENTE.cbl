@@ -0,0 +1,35 @@
+       01 CLIENT-DATA.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "DADOS DO CLIENTE".
+           02 LINE 03 COL 02 VALUE "TIPO: ".
+           02 LINE 03 COL 13 PIC 9(1) FROM WS-TIPO-CLIENTE.
+           02 LINE 04 COL 02 VALUE "CPF/CNPJ: ".
+           02 LINE 04 COL 13 PIC X(14) FROM WS-CPF.
+           02 LINE 05 COL 02 VALUE "NOME: ".
+           02 LINE 05 COL 13 PIC X(40) FROM WS-NOME.
+           02 LINE 06 COL 02 VALUE "ENDERECO: ".
+           02 LINE 06 COL 13 PIC X(60) FROM WS-ENDERECO.
+           02 LINE 07 COL 02 VALUE "TELEFONE: ".
+           02 LINE 07 COL 13 PIC X(15) FROM WS-TELEFONE.
+           02 LINE 08 COL 02 VALUE "QTD ALUGUEIS: ".
+           02 LINE 08 COL 17 PIC Z(1) FROM WS-QTD-ALUGUEIS.
+           02 LINE 09 COL 02 VALUE "FILME".
+           02 LINE 09 COL 08 VALUE "COPIA".
+           02 LINE 09 COL 15 VALUE "DEVOLUCAO ATE".
+           02 LINE 10 COL 02 PIC Z(3) FROM WS-FILME-ALUGADO(1).
+           02 LINE 10 COL 08 PIC Z(2) FROM WS-COPIA-ALUGADA(1).
+           02 LINE 10 COL 15 PIC 9(8) FROM WS-DATA-DEVOLUCAO(1).
+           02 LINE 11 COL 02 PIC Z(3) FROM WS-FILME-ALUGADO(2).
+           02 LINE 11 COL 08 PIC Z(2) FROM WS-COPIA-ALUGADA(2).
+           02 LINE 11 COL 15 PIC 9(8) FROM WS-DATA-DEVOLUCAO(2).
+           02 LINE 12 COL 02 PIC Z(3) FROM WS-FILME-ALUGADO(3).
+           02 LINE 12 COL 08 PIC Z(2) FROM WS-COPIA-ALUGADA(3).
+           02 LINE 12 COL 15 PIC 9(8) FROM WS-DATA-DEVOLUCAO(3).
+           02 LINE 13 COL 02 PIC Z(3) FROM WS-FILME-ALUGADO(4).
+           02 LINE 13 COL 08 PIC Z(2) FROM WS-COPIA-ALUGADA(4).
+           02 LINE 13 COL 15 PIC 9(8) FROM WS-DATA-DEVOLUCAO(4).
+           02 LINE 14 COL 02 PIC Z(3) FROM WS-FILME-ALUGADO(5).
+           02 LINE 14 COL 08 PIC Z(2) FROM WS-COPIA-ALUGADA(5).
+           02 LINE 14 COL 15 PIC 9(8) FROM WS-DATA-DEVOLUCAO(5).
+           02 LINE 16 COL 01 VALUE "******************************".
