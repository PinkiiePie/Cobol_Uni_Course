@@ -0,0 +1,7 @@
+       01 EXCLUIF.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "EXCLUIR FILME".
+           02 LINE 03 COL 02 VALUE "CODIGO: ".
+           02 LINE 03 COL 13 PIC 9(3) TO CODIGO.
+           02 LINE 05 COL 01 VALUE "******************************".
