@@ -0,0 +1,7 @@
+       01 RESERVA-CONFIRM.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 02 VALUE "FILME JA ALUGADO".
+           02 LINE 03 COL 02 VALUE "ENTRAR NA LISTA DE ESPERA (S/N)? ".
+           02 LINE 03 COL 35 PIC X(1) TO WS-RESP-RESERVA.
+           02 LINE 05 COL 01 VALUE "******************************".
