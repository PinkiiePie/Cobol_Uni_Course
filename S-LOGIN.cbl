@@ -0,0 +1,7 @@
+       01 LOGIN-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "LOCADORA - LOGIN".
+           02 LINE 04 COL 02 VALUE "OPERADOR: ".
+           02 LINE 04 COL 13 PIC X(10) TO WS-OPERADOR.
+           02 LINE 06 COL 01 VALUE "******************************".
