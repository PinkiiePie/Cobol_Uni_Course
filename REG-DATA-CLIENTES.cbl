@@ -0,0 +1,12 @@
+       01 REG-DATA.
+           05 CCPF PIC X(20).
+           05 NOME PIC X(40).
+           05 ENDERECO PIC X(60).
+           05 TELEFONE PIC X(15).
+           05 TIPO-CLIENTE PIC 9(1).
+           05 QTD-ALUGUEIS PIC 9(1).
+           05 ALUGUEIS OCCURS 5 TIMES.
+               10 FILME-ALUGADO PIC 9(3).
+               10 COPIA-ALUGADA PIC 9(2).
+               10 DATA-ALUGUEL PIC 9(8).
+               10 DATA-DEVOLUCAO PIC 9(8).
