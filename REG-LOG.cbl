@@ -0,0 +1,8 @@
+       01 REG-LOG.
+           05 LOG-DATA PIC 9(8).
+           05 LOG-HORA PIC 9(6).
+           05 LOG-TIPO PIC X(1).
+           05 LOG-CPF PIC X(14).
+           05 LOG-CODIGO PIC 9(3).
+           05 LOG-MULTA PIC 9(5)V99.
+           05 LOG-OPERADOR PIC X(10).
