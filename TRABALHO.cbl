@@ -6,27 +6,68 @@
        SELECT ARQ-CLIENTES 
            ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM RECORD KEY IS CCPF
+               ACCESS IS DYNAMIC RECORD KEY IS CCPF
                FILE STATUS IS WS-FS.
        SELECT ARQ-FILMES
            ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS IS RANDOM RECORD KEY IS CODIGO
+               ACCESS IS DYNAMIC RECORD KEY IS CODIGO
                FILE STATUS IS WS-FS-2.
+       SELECT ARQ-LOG
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-3.
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.dat".
            COPY REG-DATA-CLIENTES.
        FD ARQ-FILMES VALUE OF FILE-ID IS "FILMES.dat".
            COPY REG-FILME.
+       FD ARQ-LOG VALUE OF FILE-ID IS "MOVIMENTO.dat".
+           COPY REG-LOG.
        WORKING-STORAGE SECTION.
            77 WS-FS PIC 99.
            77 WS-FS-2 PIC 99.
+           77 WS-FS-3 PIC 99.
            77 OP PIC 9 VALUE 0.
            77 INUTIL PIC 9.
+           77 WS-PRAZO-DIAS PIC 9(3) VALUE 7.
+           77 WS-MULTA-DIA PIC 9(3)V99 VALUE 2.00.
+           77 WS-HOJE PIC 9(8).
+           77 WS-DIAS-ATRASO PIC 9(5).
+           77 WS-MULTA PIC 9(5)V99.
+           77 WS-I PIC 9(2).
+           77 WS-J PIC 9(2).
+           77 WS-CPF-POS PIC 9(2).
+           77 WS-CPF-VALIDO PIC 9(1).
+           77 WS-CPF-CHECK PIC X(11).
+           77 WS-CPF-DIGITS REDEFINES WS-CPF-CHECK PIC 9(1) OCCURS 11.
+           77 WS-CPF-ACC PIC 9(3) VALUE ZERO.
+           77 WS-CPF-DIGIT PIC 9(1) OCCURS 2.
+           77 WS-LISTAR-EOF PIC X.
+           77 WS-RESP-INIT PIC X.
+           77 WS-GENERO-BUSCA PIC X(20).
+           77 WS-BUSCA-GENERO PIC X(1).
+           77 WS-FILME-EOF PIC X.
+           77 WS-VALOR-TOTAL PIC 9(5)V99.
+           77 WS-RESP-RESERVA PIC X(1).
+           77 WS-OPERADOR PIC X(10).
+           77 WS-CNPJ-VALIDO PIC 9(1).
+           77 WS-CNPJ-CHECK PIC X(14).
+           77 WS-CNPJ-DIGITS REDEFINES WS-CNPJ-CHECK PIC 9(1) OCCURS 14.
+           77 WS-CNPJ-ACC PIC 9(4) VALUE ZERO.
+           77 WS-CNPJ-DIGIT PIC 9(1) OCCURS 2.
+           77 WS-CNPJ-PESO1-STR PIC 9(12) VALUE 543298765432.
+           77 WS-CNPJ-PESO1 REDEFINES WS-CNPJ-PESO1-STR
+               PIC 9(1) OCCURS 12.
+           77 WS-CNPJ-PESO2-STR PIC 9(13) VALUE 6543298765432.
+           77 WS-CNPJ-PESO2 REDEFINES WS-CNPJ-PESO2-STR
+               PIC 9(1) OCCURS 13.
+           77 WS-CLIENTE-TEM-RESERVA PIC X VALUE 'N'.
            COPY WS-CLIENTE.
            COPY WS-FILME.
         SCREEN SECTION.
+           COPY S-LOGIN.
            COPY S-MENU.
            COPY S-ALUGAR.
            COPY S-DEVOLVER.
@@ -34,6 +75,10 @@
            COPY S-CAD-FILME.
            COPY S-CAD-CLIENTES.
            COPY S-FILE-ERROR.
+           COPY S-FILE-INIT.
+           COPY S-RECIBO.
+           COPY S-RESERVA.
+           COPY S-RESERVA-AVISO.
            COPY S-CONSULTAC.
            COPY S-CLIENTE.
            COPY S-CONSULTAF.
@@ -41,25 +86,68 @@
            COPY S-EXCLUIC.
            COPY S-EXCLUIF.
            COPY S-ALTERAC.
+           COPY S-ALTERCLIENTE.
            COPY S-BLANK.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN I-O ARQ-CLIENTES.
-                IF WS-FS <> 0 
-                    DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
-                    CLOSE ARQ-CLIENTES
-                    DISPLAY FILE-ERRO-SCREEN
-                    ACCEPT INUTIL
-                    GO TO MAIN-PROCEDURE
+                IF WS-FS = 35
+                    DISPLAY FILE-INIT-SCREEN
+                    ACCEPT FILE-INIT-SCREEN
+                    IF WS-RESP-INIT = 'S' OR WS-RESP-INIT = 's'
+                        OPEN OUTPUT ARQ-CLIENTES
+                        CLOSE ARQ-CLIENTES
+                        OPEN I-O ARQ-CLIENTES
+                    ELSE
+                        STOP RUN
+                    END-IF
+                ELSE
+                    IF WS-FS <> 0
+                        DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS
+                        CLOSE ARQ-CLIENTES
+                        DISPLAY FILE-ERRO-SCREEN
+                        ACCEPT FILE-ERRO-SCREEN
+                        IF WS-RESP-INIT = 'S' OR WS-RESP-INIT = 's'
+                            GO TO MAIN-PROCEDURE
+                        ELSE
+                            STOP RUN
+                        END-IF
+                    END-IF
                 END-IF.
            OPEN I-O ARQ-FILMES.
-                IF WS-FS-2 <> 0
-                    DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS-2
-                    CLOSE ARQ-FILMES
-                    DISPLAY FILE-ERRO-SCREEN
-                    ACCEPT INUTIL
-                    GO TO MAIN-PROCEDURE
+                IF WS-FS-2 = 35
+                    DISPLAY FILE-INIT-SCREEN
+                    ACCEPT FILE-INIT-SCREEN
+                    IF WS-RESP-INIT = 'S' OR WS-RESP-INIT = 's'
+                        OPEN OUTPUT ARQ-FILMES
+                        CLOSE ARQ-FILMES
+                        OPEN I-O ARQ-FILMES
+                    ELSE
+                        STOP RUN
+                    END-IF
+                ELSE
+                    IF WS-FS-2 <> 0
+                        DISPLAY "ERRO NA ABERTURA WS-FS: " WS-FS-2
+                        CLOSE ARQ-FILMES
+                        DISPLAY FILE-ERRO-SCREEN
+                        ACCEPT FILE-ERRO-SCREEN
+                        IF WS-RESP-INIT = 'S' OR WS-RESP-INIT = 's'
+                            GO TO MAIN-PROCEDURE
+                        ELSE
+                            STOP RUN
+                        END-IF
+                    END-IF
+                END-IF.
+           OPEN EXTEND ARQ-LOG.
+                IF WS-FS-3 <> 0
+                    OPEN OUTPUT ARQ-LOG
+                    CLOSE ARQ-LOG
+                    OPEN EXTEND ARQ-LOG
                 END-IF.
+           PERFORM UNTIL WS-OPERADOR NOT = SPACES
+               DISPLAY LOGIN-SCREEN
+               ACCEPT LOGIN-SCREEN
+           END-PERFORM.
         VOLTAR.
            DISPLAY MENUU.
            ACCEPT MENUU.
@@ -73,18 +161,29 @@
                WHEN 4
                    CLOSE ARQ-CLIENTES
                    CLOSE ARQ-FILMES
+                   CLOSE ARQ-LOG
                    STOP RUN
+               WHEN OTHER
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY ' OPCAO INVALIDA'
+                   ACCEPT INUTIL
+                   GO VOLTAR
            END-EVALUATE.
        ALUGAR-PROCEDURE.
+           MOVE SPACES TO CCPF.
            DISPLAY ALUGAR.
            ACCEPT ALUGAR.
+           MOVE CCPF TO WS-CPF.
+           PERFORM LIMPA-CPF-CNPJ.
+           MOVE SPACES TO CCPF.
+           MOVE WS-CNPJ-CHECK TO CCPF.
            READ ARQ-CLIENTES RECORD INTO WS-CLIENTES
                KEY IS CCPF
                INVALID KEY
                    DISPLAY BLANK-SCREEN
                    DISPLAY ' CLIENTE NAO ENCONTRADO'
                    ACCEPT INUTIL
-                   GO GERENCIAR-PROCEDURE
+                   GO VOLTAR
             END-READ.
             READ ARQ-FILMES RECORD INTO WS-FILME
                KEY IS CODIGO
@@ -92,20 +191,63 @@
                    DISPLAY BLANK-SCREEN
                    DISPLAY ' FILME NAO ENCONTRADO'
                    ACCEPT INUTIL
+                   GO VOLTAR
             END-READ.
-            IF WS-ISTATUS = 0
-               DISPLAY BLANK-SCREEN
-               DISPLAY ' FILME JA ALUGADO'
-               ACCEPT INUTIL
+            IF WS-QTD-DISPONIVEIS = 0
+               DISPLAY RESERVA-CONFIRM
+               ACCEPT RESERVA-CONFIRM
+               IF WS-RESP-RESERVA = 'S' OR WS-RESP-RESERVA = 's'
+                   PERFORM VARYING WS-I FROM 1 BY 1
+                           UNTIL WS-I > 5
+                              OR WS-RES-CPF(WS-I) = SPACES
+                   END-PERFORM
+                   IF WS-I > 5
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY ' LISTA DE ESPERA CHEIA'
+                       ACCEPT INUTIL
+                   ELSE
+                       MOVE CCPF TO WS-RES-CPF(WS-I)
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO WS-RES-DATA(WS-I)
+                       ADD 1 TO WS-QTD-RESERVAS
+                       MOVE WS-FILME TO REG-FILME
+                       REWRITE REG-FILME
+                           INVALID KEY
+                               DISPLAY BLANK-SCREEN
+                               DISPLAY ' ERRO AO RESERVAR'
+                               ACCEPT INUTIL
+                           NOT INVALID KEY
+                               MOVE 'R' TO LOG-TIPO
+                               MOVE ZEROES TO LOG-MULTA
+                               PERFORM REGISTRA-LOG
+                       END-REWRITE
+                   END-IF
+               END-IF
                GO VOLTAR
             END-IF
-            IF WS-FILME-ALUGADO <> 0
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > 5
+                       OR WS-FILME-ALUGADO(WS-I) = 0
+            END-PERFORM.
+            IF WS-I > 5
                DISPLAY BLANK-SCREEN
-               DISPLAY ' CLIENTE JA POSSUI UM FILME ALUGADO'
+               DISPLAY ' CLIENTE JA POSSUI O MAXIMO DE FILMES ALUGADOS'
                ACCEPT INUTIL
                GO VOLTAR
             END-IF
-            MOVE CODIGO TO WS-FILME-ALUGADO.
+            PERFORM VARYING WS-J FROM 1 BY 1
+                    UNTIL WS-J > WS-QTD-COPIAS
+                       OR WS-COPIA-STATUS(WS-J) = 1
+            END-PERFORM.
+            MOVE 0 TO WS-COPIA-STATUS(WS-J).
+            MOVE CODIGO TO WS-FILME-ALUGADO(WS-I).
+            MOVE WS-COPIA-NUMERO(WS-J) TO WS-COPIA-ALUGADA(WS-I).
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-ALUGUEL(WS-I).
+            COMPUTE WS-DATA-DEVOLUCAO(WS-I) =
+                FUNCTION DATE-OF-INTEGER(
+                    FUNCTION INTEGER-OF-DATE(WS-DATA-ALUGUEL(WS-I))
+                    + WS-PRAZO-DIAS).
+            ADD 1 TO WS-QTD-ALUGUEIS.
             MOVE WS-CLIENTES TO REG-DATA.
             REWRITE REG-DATA
                INVALID KEY
@@ -114,28 +256,70 @@
                    ACCEPT INUTIL
                NOT INVALID KEY CONTINUE
             END-REWRITE.
-            MOVE 0 TO WS-ISTATUS.
+            SUBTRACT 1 FROM WS-QTD-DISPONIVEIS.
+            IF WS-QTD-DISPONIVEIS = 0
+                MOVE 0 TO WS-ISTATUS
+            END-IF.
             MOVE WS-FILME TO REG-FILME.
             REWRITE REG-FILME
                INVALID KEY
-                   DISPLAY BLANK-SCREEN 
+                   DISPLAY BLANK-SCREEN
                    DISPLAY ' ERRO AO ALUGAR'
                    ACCEPT INUTIL
                NOT INVALID KEY CONTINUE
             END-REWRITE.
+            MOVE 'A' TO LOG-TIPO.
+            MOVE ZEROES TO LOG-MULTA.
+            PERFORM REGISTRA-LOG.
+            COMPUTE WS-VALOR-TOTAL = WS-VALOR-DIARIA * WS-PRAZO-DIAS.
+            DISPLAY RECIBO.
+            ACCEPT INUTIL.
             GO VOLTAR.
        DEVOLVER-PROCEDURE.
+           MOVE SPACES TO CCPF.
            DISPLAY DEVOLVER.
            ACCEPT DEVOLVER.
+           MOVE CCPF TO WS-CPF.
+           PERFORM LIMPA-CPF-CNPJ.
+           MOVE SPACES TO CCPF.
+           MOVE WS-CNPJ-CHECK TO CCPF.
            READ ARQ-CLIENTES RECORD INTO WS-CLIENTES
                KEY IS CCPF
                INVALID KEY
                    DISPLAY BLANK-SCREEN
                    DISPLAY ' CLIENTE NAO ENCONTRADO'
                    ACCEPT INUTIL
-                   GO GERENCIAR-PROCEDURE
+                   GO VOLTAR
             END-READ.
-            MOVE ZEROES TO WS-FILME-ALUGADO.
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > 5
+                       OR WS-FILME-ALUGADO(WS-I) = CODIGO
+            END-PERFORM.
+            IF WS-I > 5
+               DISPLAY BLANK-SCREEN
+               DISPLAY ' CLIENTE NAO POSSUI ESTE FILME ALUGADO'
+               ACCEPT INUTIL
+               GO VOLTAR
+            END-IF
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE.
+            MOVE ZEROES TO WS-DIAS-ATRASO.
+            MOVE ZEROES TO WS-MULTA.
+            IF WS-HOJE > WS-DATA-DEVOLUCAO(WS-I)
+                COMPUTE WS-DIAS-ATRASO =
+                    FUNCTION INTEGER-OF-DATE(WS-HOJE)
+                    - FUNCTION INTEGER-OF-DATE(WS-DATA-DEVOLUCAO(WS-I))
+                COMPUTE WS-MULTA = WS-DIAS-ATRASO * WS-MULTA-DIA
+                DISPLAY BLANK-SCREEN
+                DISPLAY ' DEVOLUCAO EM ATRASO - DIAS: ' WS-DIAS-ATRASO
+                DISPLAY ' MULTA: ' WS-MULTA
+                ACCEPT INUTIL
+            END-IF.
+            MOVE WS-COPIA-ALUGADA(WS-I) TO WS-J.
+            MOVE ZEROES TO WS-FILME-ALUGADO(WS-I).
+            MOVE ZEROES TO WS-COPIA-ALUGADA(WS-I).
+            MOVE ZEROES TO WS-DATA-ALUGUEL(WS-I).
+            MOVE ZEROES TO WS-DATA-DEVOLUCAO(WS-I).
+            SUBTRACT 1 FROM WS-QTD-ALUGUEIS.
             MOVE WS-CLIENTES TO REG-DATA.
             REWRITE REG-DATA
                INVALID KEY
@@ -150,8 +334,29 @@
                    DISPLAY BLANK-SCREEN
                    DISPLAY ' FILME NAO ENCONTRADO'
                    ACCEPT INUTIL
+                   GO VOLTAR
             END-READ.
+            PERFORM VARYING WS-I FROM 1 BY 1
+                    UNTIL WS-I > WS-QTD-COPIAS
+                       OR WS-COPIA-NUMERO(WS-I) = WS-J
+            END-PERFORM.
+            IF WS-I <= WS-QTD-COPIAS
+                MOVE 1 TO WS-COPIA-STATUS(WS-I)
+            END-IF.
+            ADD 1 TO WS-QTD-DISPONIVEIS.
             MOVE 1 TO WS-ISTATUS.
+            IF WS-QTD-RESERVAS > 0
+                DISPLAY RESERVA-AVISO
+                ACCEPT INUTIL
+                PERFORM VARYING WS-I FROM 1 BY 1
+                        UNTIL WS-I > 4
+                    MOVE WS-RES-CPF(WS-I + 1) TO WS-RES-CPF(WS-I)
+                    MOVE WS-RES-DATA(WS-I + 1) TO WS-RES-DATA(WS-I)
+                END-PERFORM
+                MOVE SPACES TO WS-RES-CPF(5)
+                MOVE ZEROES TO WS-RES-DATA(5)
+                SUBTRACT 1 FROM WS-QTD-RESERVAS
+            END-IF.
             MOVE WS-FILME TO REG-FILME.
             REWRITE REG-FILME
                INVALID KEY
@@ -160,6 +365,9 @@
                    ACCEPT INUTIL
                NOT INVALID KEY CONTINUE
             END-REWRITE.
+            MOVE 'D' TO LOG-TIPO.
+            MOVE WS-MULTA TO LOG-MULTA.
+            PERFORM REGISTRA-LOG.
             GO VOLTAR.
        GERENCIAR-PROCEDURE.
            DISPLAY GERENCIAR.
@@ -167,9 +375,36 @@
            EVALUATE OP
                WHEN 1
       *             CADASTRO-CLIENTE
+                   MOVE SPACES TO WS-CPF
                    DISPLAY CADCLIENTE
                    ACCEPT CADCLIENTE
-                   MOVE 000 TO WS-FILME-ALUGADO
+                   PERFORM LIMPA-CPF-CNPJ
+                   IF WS-TIPO-CLIENTE = 2
+                       PERFORM VALIDA-CNPJ
+                       IF WS-CNPJ-VALIDO = 0
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY ' CNPJ INVALIDO'
+                           ACCEPT INUTIL
+                           GO GERENCIAR-PROCEDURE
+                       END-IF
+                       MOVE SPACES TO WS-CPF
+                       MOVE WS-CNPJ-CHECK TO WS-CPF
+                   ELSE
+                       MOVE WS-CNPJ-CHECK(1:11) TO WS-CPF-CHECK
+                       PERFORM VALIDA-CPF
+                       IF WS-CPF-VALIDO = 0
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY ' CPF INVALIDO'
+                           ACCEPT INUTIL
+                           GO GERENCIAR-PROCEDURE
+                       END-IF
+                       MOVE SPACES TO WS-CPF
+                       MOVE WS-CPF-CHECK TO WS-CPF
+                   END-IF
+                   PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                       INITIALIZE WS-ALUGUEIS(WS-I)
+                   END-PERFORM
+                   MOVE ZEROES TO WS-QTD-ALUGUEIS
                    MOVE WS-CLIENTES TO REG-DATA
                    WRITE REG-DATA
                        INVALID KEY 
@@ -178,6 +413,10 @@
                            ACCEPT INUTIL
                            GO GERENCIAR-PROCEDURE
                    END-WRITE
+                   MOVE ZEROES TO CODIGO
+                   MOVE 'C' TO LOG-TIPO
+                   MOVE ZEROES TO LOG-MULTA
+                   PERFORM REGISTRA-LOG
                    DISPLAY CLIENT-DATA
                    ACCEPT INUTIL
                    GO GERENCIAR-PROCEDURE
@@ -185,7 +424,31 @@
       *             CADASTRO-FILME
                    DISPLAY CADFILME
                    ACCEPT CADFILME
-                   MOVE 1 TO WS-ISTATUS
+                   IF WS-QTD-COPIAS > 10
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY ' MAXIMO DE 10 COPIAS POR TITULO'
+                       ACCEPT INUTIL
+                       GO GERENCIAR-PROCEDURE
+                   END-IF
+                   MOVE WS-QTD-COPIAS TO WS-QTD-DISPONIVEIS
+                   IF WS-QTD-DISPONIVEIS > 0
+                       MOVE 1 TO WS-ISTATUS
+                   ELSE
+                       MOVE 0 TO WS-ISTATUS
+                   END-IF
+                   PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                       INITIALIZE WS-RESERVAS(WS-I)
+                   END-PERFORM
+                   MOVE ZEROES TO WS-QTD-RESERVAS
+                   PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+                       IF WS-I <= WS-QTD-COPIAS
+                           MOVE WS-I TO WS-COPIA-NUMERO(WS-I)
+                           MOVE 1 TO WS-COPIA-STATUS(WS-I)
+                       ELSE
+                           MOVE ZEROES TO WS-COPIA-NUMERO(WS-I)
+                           MOVE ZEROES TO WS-COPIA-STATUS(WS-I)
+                       END-IF
+                   END-PERFORM
                    MOVE WS-FILME TO REG-FILME
                    WRITE REG-FILME
                        INVALID KEY
@@ -194,13 +457,22 @@
                            ACCEPT INUTIL
                            GO GERENCIAR-PROCEDURE
                    END-WRITE
+                   MOVE SPACES TO CCPF
+                   MOVE 'F' TO LOG-TIPO
+                   MOVE ZEROES TO LOG-MULTA
+                   PERFORM REGISTRA-LOG
                    DISPLAY FILME-DATA
                    ACCEPT INUTIL
-                   GO GERENCIAR-PROCEDURE 
+                   GO GERENCIAR-PROCEDURE
                WHEN 3
       *             CONSULTAR-CLIENTE
+                   MOVE SPACES TO CCPF
                    DISPLAY CONSULTAC
                    ACCEPT CONSULTAC
+                   MOVE CCPF TO WS-CPF
+                   PERFORM LIMPA-CPF-CNPJ
+                   MOVE SPACES TO CCPF
+                   MOVE WS-CNPJ-CHECK TO CCPF
                    READ ARQ-CLIENTES RECORD INTO WS-CLIENTES
                        KEY IS CCPF
                        INVALID KEY 
@@ -212,44 +484,88 @@
                    GO GERENCIAR-PROCEDURE
                 WHEN 4
       *             CONSULTAR-FILME
-                   DISPLAY CONSULTAF 
-                   ACCEPT CONSULTAF 
-                   READ ARQ-FILMES RECORD INTO WS-FILME
-                       KEY IS CODIGO
-                       INVALID KEY
-                           DISPLAY BLANK-SCREEN 
-                           DISPLAY ' FILME NAO ENCONTRADO'
-                       NOT INVALID KEY DISPLAY FILME-DATA
-                   END-READ
-                   ACCEPT INUTIL
+                   MOVE SPACES TO WS-BUSCA-GENERO
+                   MOVE SPACES TO WS-GENERO-BUSCA
+                   DISPLAY CONSULTAF
+                   ACCEPT CONSULTAF
+                   IF WS-BUSCA-GENERO = 'S' OR WS-BUSCA-GENERO = 's'
+                       PERFORM BUSCA-POR-GENERO THRU FIM-BUSCA-GENERO
+                   ELSE
+                       READ ARQ-FILMES RECORD INTO WS-FILME
+                           KEY IS CODIGO
+                           INVALID KEY
+                               DISPLAY BLANK-SCREEN
+                               DISPLAY ' FILME NAO ENCONTRADO'
+                           NOT INVALID KEY DISPLAY FILME-DATA
+                       END-READ
+                       ACCEPT INUTIL
+                   END-IF
                    GO GERENCIAR-PROCEDURE
                 WHEN 5
       *             ALTERAR-CLIENTE
+                   MOVE SPACES TO CCPF
                    DISPLAY ALTERAC
                    ACCEPT ALTERAC
-                   READ ARQ-CLIENTES
+                   MOVE CCPF TO WS-CPF
+                   PERFORM LIMPA-CPF-CNPJ
+                   MOVE SPACES TO CCPF
+                   MOVE WS-CNPJ-CHECK TO CCPF
+                   READ ARQ-CLIENTES RECORD INTO WS-CLIENTES
                        KEY IS CCPF
                        INVALID KEY
-                           DISPLAY BLANK-SCREEN 
+                           DISPLAY BLANK-SCREEN
                            DISPLAY ' CLIENTE NAO ENCONTRADO'
                            ACCEPT INUTIL
                            GO GERENCIAR-PROCEDURE
                        NOT INVALID KEY CONTINUE
                    END-READ
-                   DISPLAY CADCLIENTE
-                   ACCEPT CADCLIENTE
+                   DISPLAY ALTERCLIENTE
+                   ACCEPT ALTERCLIENTE
+                   PERFORM LIMPA-CPF-CNPJ
+                   IF WS-TIPO-CLIENTE = 2
+                       PERFORM VALIDA-CNPJ
+                       IF WS-CNPJ-VALIDO = 0
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY ' CNPJ INVALIDO'
+                           ACCEPT INUTIL
+                           GO GERENCIAR-PROCEDURE
+                       END-IF
+                       MOVE SPACES TO WS-CPF
+                       MOVE WS-CNPJ-CHECK TO WS-CPF
+                   ELSE
+                       MOVE WS-CNPJ-CHECK(1:11) TO WS-CPF-CHECK
+                       PERFORM VALIDA-CPF
+                       IF WS-CPF-VALIDO = 0
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY ' CPF INVALIDO'
+                           ACCEPT INUTIL
+                           GO GERENCIAR-PROCEDURE
+                       END-IF
+                       MOVE SPACES TO WS-CPF
+                       MOVE WS-CPF-CHECK TO WS-CPF
+                   END-IF
                    MOVE WS-CLIENTES TO REG-DATA
                    REWRITE REG-DATA
                        INVALID KEY
-                           DISPLAY BLANK-SCREEN 
+                           DISPLAY BLANK-SCREEN
                            DISPLAY ' ERRO AO GRAVAR'
-                       NOT INVALID KEY CONTINUE
+                           ACCEPT INUTIL
+                       NOT INVALID KEY
+                           MOVE ZEROES TO CODIGO
+                           MOVE 'M' TO LOG-TIPO
+                           MOVE ZEROES TO LOG-MULTA
+                           PERFORM REGISTRA-LOG
                    END-REWRITE
                    GO GERENCIAR-PROCEDURE
                 WHEN 6
       *             EXCLUIR-CLIENTE
+                   MOVE SPACES TO CCPF
                    DISPLAY EXCLUIC
                    ACCEPT EXCLUIC
+                   MOVE CCPF TO WS-CPF
+                   PERFORM LIMPA-CPF-CNPJ
+                   MOVE SPACES TO CCPF
+                   MOVE WS-CNPJ-CHECK TO CCPF
                    READ ARQ-CLIENTES
                        KEY IS CCPF
                        INVALID KEY
@@ -259,12 +575,29 @@
                            GO GERENCIAR-PROCEDURE
                        NOT INVALID KEY CONTINUE
                    END-READ
+                   IF QTD-ALUGUEIS > 0
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY ' CLIENTE POSSUI ALUGUEL ATIVO'
+                       ACCEPT INUTIL
+                       GO GERENCIAR-PROCEDURE
+                   END-IF
+                   PERFORM VERIFICA-CLIENTE-RESERVADO
+                   IF WS-CLIENTE-TEM-RESERVA = 'S'
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY ' CLIENTE POSSUI RESERVA ATIVA'
+                       ACCEPT INUTIL
+                       GO GERENCIAR-PROCEDURE
+                   END-IF
                    DELETE ARQ-CLIENTES
                        INVALID KEY
-                           DISPLAY BLANK-SCREEN 
+                           DISPLAY BLANK-SCREEN
                            DISPLAY ' ERRO AO EXCLUIR'
                            ACCEPT INUTIL
                        NOT INVALID KEY
+                           MOVE ZEROES TO CODIGO
+                           MOVE 'X' TO LOG-TIPO
+                           MOVE ZEROES TO LOG-MULTA
+                           PERFORM REGISTRA-LOG
                            DISPLAY BLANK-SCREEN
                            DISPLAY ' CPF EXCLUIDO: ' CCPF
                            ACCEPT INUTIL
@@ -283,18 +616,171 @@
                            GO GERENCIAR-PROCEDURE
                        NOT INVALID KEY CONTINUE
                    END-READ
+                   IF QTD-DISPONIVEIS < QTD-COPIAS OR QTD-RESERVAS > 0
+                       DISPLAY BLANK-SCREEN
+                       DISPLAY ' EXCLUSAO NEGADA - ALUGADO/RESERVADO'
+                       ACCEPT INUTIL
+                       GO GERENCIAR-PROCEDURE
+                   END-IF
                    DELETE ARQ-FILMES
                        INVALID KEY
-                           DISPLAY BLANK-SCREEN 
+                           DISPLAY BLANK-SCREEN
                            DISPLAY ' ERRO AO EXCLUIR'
                            ACCEPT INUTIL
-                       NOT INVALID KEY 
+                       NOT INVALID KEY
+                           MOVE SPACES TO CCPF
+                           MOVE 'Y' TO LOG-TIPO
+                           MOVE ZEROES TO LOG-MULTA
+                           PERFORM REGISTRA-LOG
                            DISPLAY BLANK-SCREEN
                            DISPLAY ' FILME EXCLUIDO: ' CODIGO
                            ACCEPT INUTIL
                    END-DELETE
                    GO GERENCIAR-PROCEDURE
                 WHEN 8
+      *             LISTAR-CLIENTES
+                   MOVE LOW-VALUES TO CCPF
+                   START ARQ-CLIENTES KEY IS NOT LESS THAN CCPF
+                       INVALID KEY
+                           DISPLAY BLANK-SCREEN
+                           DISPLAY ' NENHUM CLIENTE CADASTRADO'
+                           ACCEPT INUTIL
+                           GO GERENCIAR-PROCEDURE
+                   END-START
+                   MOVE 'N' TO WS-LISTAR-EOF
+                   PERFORM UNTIL WS-LISTAR-EOF = 'Y'
+                       READ ARQ-CLIENTES NEXT RECORD INTO WS-CLIENTES
+                           AT END MOVE 'Y' TO WS-LISTAR-EOF
+                           NOT AT END
+                               DISPLAY CLIENT-DATA
+                               ACCEPT INUTIL
+                       END-READ
+                   END-PERFORM
+                   GO GERENCIAR-PROCEDURE
+                WHEN 9
                    GO VOLTAR
+                WHEN OTHER
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY ' OPCAO INVALIDA'
+                   ACCEPT INUTIL
+                   GO GERENCIAR-PROCEDURE
            END-EVALUATE.
+       BUSCA-POR-GENERO.
+           MOVE LOW-VALUES TO CODIGO.
+           START ARQ-FILMES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   DISPLAY BLANK-SCREEN
+                   DISPLAY ' NENHUM FILME CADASTRADO'
+                   ACCEPT INUTIL
+                   GO FIM-BUSCA-GENERO
+           END-START.
+           MOVE 'N' TO WS-FILME-EOF.
+           PERFORM UNTIL WS-FILME-EOF = 'Y'
+               READ ARQ-FILMES NEXT RECORD INTO WS-FILME
+                   AT END MOVE 'Y' TO WS-FILME-EOF
+                   NOT AT END
+                       IF WS-GENERO = WS-GENERO-BUSCA
+                           DISPLAY FILME-DATA
+                           ACCEPT INUTIL
+                       END-IF
+               END-READ
+           END-PERFORM.
+       FIM-BUSCA-GENERO.
+           CONTINUE.
+       VERIFICA-CLIENTE-RESERVADO.
+           MOVE 'N' TO WS-CLIENTE-TEM-RESERVA.
+           MOVE LOW-VALUES TO CODIGO.
+           START ARQ-FILMES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY MOVE 'Y' TO WS-FILME-EOF
+           END-START.
+           MOVE 'N' TO WS-FILME-EOF.
+           PERFORM UNTIL WS-FILME-EOF = 'Y'
+               READ ARQ-FILMES NEXT RECORD INTO WS-FILME
+                   AT END MOVE 'Y' TO WS-FILME-EOF
+                   NOT AT END
+                       PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+                           IF WS-RES-CPF(WS-I) = CCPF
+                               MOVE 'S' TO WS-CLIENTE-TEM-RESERVA
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+       REGISTRA-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LOG-DATA.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO LOG-HORA.
+           MOVE CCPF TO LOG-CPF.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE WS-OPERADOR TO LOG-OPERADOR.
+           WRITE REG-LOG.
+       LIMPA-CPF-CNPJ.
+           MOVE SPACES TO WS-CNPJ-CHECK.
+           MOVE 1 TO WS-CPF-POS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 20
+               IF WS-CPF(WS-I:1) >= "0" AND WS-CPF(WS-I:1) <= "9"
+                   IF WS-CPF-POS <= 14
+                       MOVE WS-CPF(WS-I:1)
+                           TO WS-CNPJ-CHECK(WS-CPF-POS:1)
+                       ADD 1 TO WS-CPF-POS
+                   END-IF
+               END-IF
+           END-PERFORM.
+       VALIDA-CPF.
+           MOVE 1 TO WS-CPF-VALIDO.
+           MOVE ZEROES TO WS-CPF-ACC.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 10
+               COMPUTE WS-CPF-ACC =
+                   WS-CPF-ACC + (WS-CPF-DIGITS(WS-I) * (11 - WS-I))
+           END-PERFORM.
+           COMPUTE WS-CPF-ACC = FUNCTION MOD(WS-CPF-ACC, 11).
+           COMPUTE WS-CPF-ACC = 11 - WS-CPF-ACC.
+           IF WS-CPF-ACC > 9
+               MOVE ZEROES TO WS-CPF-ACC
+           END-IF.
+           MOVE WS-CPF-ACC TO WS-CPF-DIGIT(1).
+           MOVE ZEROES TO WS-CPF-ACC.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I = 10
+               COMPUTE WS-CPF-ACC =
+                   WS-CPF-ACC + (WS-CPF-DIGITS(WS-I) * (12 - WS-I))
+           END-PERFORM.
+           COMPUTE WS-CPF-ACC = WS-CPF-ACC + (WS-CPF-DIGIT(1) * 2).
+           COMPUTE WS-CPF-ACC = FUNCTION MOD(WS-CPF-ACC, 11).
+           COMPUTE WS-CPF-ACC = 11 - WS-CPF-ACC.
+           IF WS-CPF-ACC > 9
+               MOVE ZEROES TO WS-CPF-ACC
+           END-IF.
+           MOVE WS-CPF-ACC TO WS-CPF-DIGIT(2).
+           IF WS-CPF-DIGIT(1) <> WS-CPF-DIGITS(10)
+              OR WS-CPF-DIGIT(2) <> WS-CPF-DIGITS(11)
+               MOVE 0 TO WS-CPF-VALIDO
+           END-IF.
+       VALIDA-CNPJ.
+           MOVE 1 TO WS-CNPJ-VALIDO.
+           MOVE ZEROES TO WS-CNPJ-ACC.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+               COMPUTE WS-CNPJ-ACC = WS-CNPJ-ACC +
+                   (WS-CNPJ-DIGITS(WS-I) * WS-CNPJ-PESO1(WS-I))
+           END-PERFORM.
+           COMPUTE WS-CNPJ-ACC = FUNCTION MOD(WS-CNPJ-ACC, 11).
+           IF WS-CNPJ-ACC < 2
+               MOVE 0 TO WS-CNPJ-DIGIT(1)
+           ELSE
+               COMPUTE WS-CNPJ-DIGIT(1) = 11 - WS-CNPJ-ACC
+           END-IF.
+           MOVE ZEROES TO WS-CNPJ-ACC.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 12
+               COMPUTE WS-CNPJ-ACC = WS-CNPJ-ACC +
+                   (WS-CNPJ-DIGITS(WS-I) * WS-CNPJ-PESO2(WS-I))
+           END-PERFORM.
+           COMPUTE WS-CNPJ-ACC = WS-CNPJ-ACC +
+               (WS-CNPJ-DIGIT(1) * WS-CNPJ-PESO2(13)).
+           COMPUTE WS-CNPJ-ACC = FUNCTION MOD(WS-CNPJ-ACC, 11).
+           IF WS-CNPJ-ACC < 2
+               MOVE 0 TO WS-CNPJ-DIGIT(2)
+           ELSE
+               COMPUTE WS-CNPJ-DIGIT(2) = 11 - WS-CNPJ-ACC
+           END-IF.
+           IF WS-CNPJ-DIGIT(1) <> WS-CNPJ-DIGITS(13)
+              OR WS-CNPJ-DIGIT(2) <> WS-CNPJ-DIGITS(14)
+               MOVE 0 TO WS-CNPJ-VALIDO
+           END-IF.
        END PROGRAM LOCADORA.
