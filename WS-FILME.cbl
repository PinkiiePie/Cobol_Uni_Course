@@ -0,0 +1,17 @@
+       01 WS-FILME.
+           05 WS-CODIGO PIC 9(3).
+           05 WS-FNOME PIC X(80).
+           05 WS-ANO PIC 9(4).
+           05 WS-GENERO PIC X(20).
+           05 WS-SINOPSE PIC X(200).
+           05 WS-VALOR-DIARIA PIC 9(3)V99.
+           05 WS-ISTATUS PIC 9(1).
+           05 WS-QTD-COPIAS PIC 9(2).
+           05 WS-QTD-DISPONIVEIS PIC 9(2).
+           05 WS-QTD-RESERVAS PIC 9(1).
+           05 WS-RESERVAS OCCURS 5 TIMES.
+               10 WS-RES-CPF PIC X(14).
+               10 WS-RES-DATA PIC 9(8).
+           05 WS-COPIAS OCCURS 10 TIMES.
+               10 WS-COPIA-NUMERO PIC 9(2).
+               10 WS-COPIA-STATUS PIC 9(1).
