@@ -1,41 +1,132 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VER-CPF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-CPFS
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS.
+       SELECT ARQ-RESULTADO
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-2.
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-CPFS VALUE OF FILE-ID IS "CPFS.txt".
+           01 CPF-LINHA PIC X(20).
+       FD ARQ-RESULTADO VALUE OF FILE-ID IS "CPFS_RESULTADO.txt".
+           01 RESULTADO-LINHA PIC X(40).
        WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS-2 PIC 99.
+           77 WS-EOF PIC X.
+           77 OPCAO PIC 9(1).
+           77 CPF-RAW PIC X(20).
            77 CPF PIC X(11).
-           77 NCPF REDEFINES CPF PIC 9(1) OCCURS 11. 
+           77 NCPF REDEFINES CPF PIC 9(1) OCCURS 11.
            77 ACC PIC 9(3) VALUE ZERO.
            77 DIGIT PIC 9(1) OCCURS 2.
            77 I PIC 9(2).
+           77 J PIC 9(2).
+           77 K PIC 9(2).
+           77 CPF-VALIDO PIC 9(1).
+           01 RESULTADO-DETALHE.
+               05 RES-CPF PIC X(11).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 RES-STATUS PIC X(10).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Digite seu CPF: ".
-            ACCEPT CPF.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 10
-               COMPUTE ACC = ACC + (NCPF(I) * (11 - I))
-            END-PERFORM.
-            COMPUTE ACC = FUNCTION MOD(ACC, 11).
-            COMPUTE ACC = 11 - ACC.
-            IF ACC > 9
-                MOVE ZEROES TO ACC
-            END-IF.
-            MOVE ACC TO DIGIT(1).
-            MOVE ZEROES TO ACC.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 10
-               COMPUTE ACC = ACC + (NCPF(I) * (12 - I))
-            END-PERFORM.
-            COMPUTE ACC = ACC + (DIGIT(1) * 2).
-            COMPUTE ACC = FUNCTION MOD(ACC, 11).
-            COMPUTE ACC = 11 - ACC.
-            IF ACC > 9
-                MOVE ZEROES TO ACC
-            END-IF.
-            MOVE ACC TO DIGIT(2).
-            IF DIGIT(1) = NCPF(10) AND DIGIT(2) = NCPF(11)
-                DISPLAY "CPF OK!"
-            ELSE
-                DISPLAY "CPF ~OK!"
-            END-IF.
-            STOP RUN.
-       END PROGRAM VER-CPF.
\ No newline at end of file
+           DISPLAY "(1) VALIDAR UM CPF".
+           DISPLAY "(2) VALIDAR ARQUIVO DE CPFS (CPFS.txt)".
+           DISPLAY "(3) SAIR".
+           DISPLAY "OPCAO: ".
+           ACCEPT OPCAO.
+           EVALUATE OPCAO
+               WHEN 1
+                   PERFORM VALIDA-UM-CPF
+               WHEN 2
+                   PERFORM VALIDA-ARQUIVO-CPFS THRU FIM-VALIDA-ARQUIVO
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           STOP RUN.
+       VALIDA-UM-CPF.
+           DISPLAY "Digite seu CPF (com ou sem pontuacao): ".
+           ACCEPT CPF-RAW.
+           PERFORM LIMPA-CPF.
+           PERFORM VALIDA-CPF.
+           IF CPF-VALIDO = 1
+               DISPLAY "CPF OK!"
+           ELSE
+               DISPLAY "CPF ~OK!"
+           END-IF.
+       VALIDA-ARQUIVO-CPFS.
+           OPEN INPUT ARQ-CPFS.
+           IF WS-FS <> 0
+               DISPLAY "ERRO AO ABRIR CPFS.txt: " WS-FS
+               GO TO FIM-VALIDA-ARQUIVO
+           END-IF.
+           OPEN OUTPUT ARQ-RESULTADO.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-CPFS
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE CPF-LINHA TO CPF-RAW
+                       PERFORM LIMPA-CPF
+                       PERFORM VALIDA-CPF
+                       MOVE CPF TO RES-CPF
+                       IF CPF-VALIDO = 1
+                           MOVE "CPF OK" TO RES-STATUS
+                       ELSE
+                           MOVE "CPF ~OK" TO RES-STATUS
+                       END-IF
+                       MOVE RESULTADO-DETALHE TO RESULTADO-LINHA
+                       WRITE RESULTADO-LINHA
+                       DISPLAY RESULTADO-LINHA
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-CPFS.
+           CLOSE ARQ-RESULTADO.
+           DISPLAY "RESULTADO GRAVADO EM CPFS_RESULTADO.txt".
+       FIM-VALIDA-ARQUIVO.
+           CONTINUE.
+       LIMPA-CPF.
+           MOVE SPACES TO CPF.
+           MOVE 1 TO K.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 20
+               IF CPF-RAW(J:1) >= "0" AND CPF-RAW(J:1) <= "9"
+                   IF K <= 11
+                       MOVE CPF-RAW(J:1) TO CPF(K:1)
+                       ADD 1 TO K
+                   END-IF
+               END-IF
+           END-PERFORM.
+       VALIDA-CPF.
+           MOVE 1 TO CPF-VALIDO.
+           MOVE ZEROES TO ACC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 10
+              COMPUTE ACC = ACC + (NCPF(I) * (11 - I))
+           END-PERFORM.
+           COMPUTE ACC = FUNCTION MOD(ACC, 11).
+           COMPUTE ACC = 11 - ACC.
+           IF ACC > 9
+               MOVE ZEROES TO ACC
+           END-IF.
+           MOVE ACC TO DIGIT(1).
+           MOVE ZEROES TO ACC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I = 10
+              COMPUTE ACC = ACC + (NCPF(I) * (12 - I))
+           END-PERFORM.
+           COMPUTE ACC = ACC + (DIGIT(1) * 2).
+           COMPUTE ACC = FUNCTION MOD(ACC, 11).
+           COMPUTE ACC = 11 - ACC.
+           IF ACC > 9
+               MOVE ZEROES TO ACC
+           END-IF.
+           MOVE ACC TO DIGIT(2).
+           IF DIGIT(1) NOT = NCPF(10) OR DIGIT(2) NOT = NCPF(11)
+               MOVE 0 TO CPF-VALIDO
+           END-IF.
+       END PROGRAM VER-CPF.
