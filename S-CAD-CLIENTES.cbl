@@ -0,0 +1,15 @@
+       01 CADCLIENTE.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "CADASTRO CLIENTE".
+           02 LINE 03 COL 02 VALUE "TIPO (1-CPF/2-CNPJ): ".
+           02 LINE 03 COL 24 PIC 9(1) TO WS-TIPO-CLIENTE.
+           02 LINE 04 COL 02 VALUE "CPF/CNPJ: ".
+           02 LINE 04 COL 13 PIC X(20) TO WS-CPF.
+           02 LINE 05 COL 02 VALUE "NOME: ".
+           02 LINE 05 COL 13 PIC X(40) TO WS-NOME.
+           02 LINE 06 COL 02 VALUE "ENDERECO: ".
+           02 LINE 06 COL 13 PIC X(60) TO WS-ENDERECO.
+           02 LINE 07 COL 02 VALUE "TELEFONE: ".
+           02 LINE 07 COL 13 PIC X(15) TO WS-TELEFONE.
+           02 LINE 09 COL 01 VALUE "******************************".
