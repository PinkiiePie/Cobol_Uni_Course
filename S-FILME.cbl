@@ -8,7 +8,14 @@
             02 LINE 04 COL 13 PIC X(80) FROM WS-FNOME.
             02 LINE 05 COL 02 VALUE "ANO: ".
             02 LINE 05 COL 13 PIC Z(4) FROM WS-ANO.
-            02 LINE 06 COL 02 VALUE "SINOPSE: ".
-            02 LINE 06 COL 13 PIC X(200) FROM WS-SINOPSE.
-            02 LINE 07 COL 02 VALUE "STATUS: ".
-            02 LINE 07 COL 13 PIC 9(1) FROM WS-ISTATUS.
+            02 LINE 06 COL 02 VALUE "GENERO: ".
+            02 LINE 06 COL 13 PIC X(20) FROM WS-GENERO.
+            02 LINE 07 COL 02 VALUE "SINOPSE: ".
+            02 LINE 07 COL 13 PIC X(200) FROM WS-SINOPSE.
+            02 LINE 08 COL 02 VALUE "VALOR DIARIA: ".
+            02 LINE 08 COL 17 PIC ZZ9.99 FROM WS-VALOR-DIARIA.
+            02 LINE 09 COL 02 VALUE "STATUS: ".
+            02 LINE 09 COL 13 PIC 9(1) FROM WS-ISTATUS.
+            02 LINE 10 COL 02 VALUE "COPIAS (TOTAL/DISPONIVEIS): ".
+            02 LINE 10 COL 31 PIC Z9 FROM WS-QTD-COPIAS.
+            02 LINE 10 COL 34 PIC Z9 FROM WS-QTD-DISPONIVEIS.
