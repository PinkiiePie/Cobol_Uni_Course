@@ -0,0 +1,11 @@
+       01 CONSULTAF.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "CONSULTAR FILME".
+           02 LINE 03 COL 02 VALUE "BUSCAR POR GENERO (S/N): ".
+           02 LINE 03 COL 27 PIC X(1) TO WS-BUSCA-GENERO.
+           02 LINE 04 COL 02 VALUE "CODIGO: ".
+           02 LINE 04 COL 13 PIC 9(3) TO CODIGO.
+           02 LINE 05 COL 02 VALUE "GENERO: ".
+           02 LINE 05 COL 13 PIC X(20) TO WS-GENERO-BUSCA.
+           02 LINE 07 COL 01 VALUE "******************************".
