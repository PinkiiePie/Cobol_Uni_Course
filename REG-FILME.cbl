@@ -0,0 +1,17 @@
+       01 REG-FILME.
+           05 CODIGO PIC 9(3).
+           05 FNOME PIC X(80).
+           05 ANO PIC 9(4).
+           05 GENERO PIC X(20).
+           05 SINOPSE PIC X(200).
+           05 VALOR-DIARIA PIC 9(3)V99.
+           05 ISTATUS PIC 9(1).
+           05 QTD-COPIAS PIC 9(2).
+           05 QTD-DISPONIVEIS PIC 9(2).
+           05 QTD-RESERVAS PIC 9(1).
+           05 RESERVAS OCCURS 5 TIMES.
+               10 RES-CPF PIC X(14).
+               10 RES-DATA PIC 9(8).
+           05 COPIAS OCCURS 10 TIMES.
+               10 COPIA-NUMERO PIC 9(2).
+               10 COPIA-STATUS PIC 9(1).
