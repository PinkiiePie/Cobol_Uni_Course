@@ -0,0 +1,7 @@
+       01 FILE-ERRO-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 04 VALUE "ERRO AO ABRIR ARQUIVO DE DADOS".
+           02 LINE 04 COL 02 VALUE "TENTAR NOVAMENTE? (S/N): ".
+           02 LINE 04 COL 27 PIC X(1) TO WS-RESP-INIT.
+           02 LINE 06 COL 01 VALUE "******************************".
