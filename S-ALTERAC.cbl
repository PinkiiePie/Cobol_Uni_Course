@@ -0,0 +1,7 @@
+       01 ALTERAC.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "ALTERAR CLIENTE".
+           02 LINE 03 COL 02 VALUE "CPF: ".
+           02 LINE 03 COL 13 PIC X(20) TO CCPF.
+           02 LINE 05 COL 01 VALUE "******************************".
