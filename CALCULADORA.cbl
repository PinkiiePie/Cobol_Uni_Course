@@ -1,37 +1,60 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-HIST
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-H.
        DATA DIVISION.
        FILE SECTION.
+       FD ARQ-HIST VALUE OF FILE-ID IS "CALCULADORA.log".
+           01 HIST-LINHA PIC X(60).
        WORKING-STORAGE SECTION.
+           77 WS-FS-H PIC 99.
            77 op PIC 9(1) VALUE 0.
-           77 num1 PIC 9(5).
-           77 num2 PIC 9(5).
-           77 res PIC 9(10).
-           77 resto PIC 9(1).
+           77 num1 PIC S9(5)V99 COMP-3.
+           77 num2 PIC S9(5)V99 COMP-3.
+           77 res PIC S9(10)V99 COMP-3.
+           77 resto PIC S9(5)V99 COMP-3.
            77 sair PIC 9(1).
+           77 WS-EOF PIC X.
+           77 WS-HIST-TOTAL PIC 9(5).
+           77 WS-HIST-SKIP PIC 9(5).
+           77 WS-HIST-LIDOS PIC 9(5).
+           01 HIST-DETALHE.
+               05 HIST-NUM1 PIC -9(5).99.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 HIST-OP PIC X(1).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 HIST-NUM2 PIC -9(5).99.
+               05 FILLER PIC X(3) VALUE " = ".
+               05 HIST-RES PIC -9(10).99.
         SCREEN SECTION.
            01 menu-principal.
                02 BLANK SCREEN.
                02 LINE 01 COL 01 VALUE "******************************".
                02 LINE 02 COL 13 VALUE "MENU".
                02 LINE 03 COL 03 VALUE "NUMERO 1: ".
-               02 LINE 03 COL 14 PIC X(5) TO num1.
+               02 LINE 03 COL 14 PIC -9(5).99 TO num1.
                02 LINE 04 COL 03 VALUE "NUMERO 2: ".
-               02 LINE 04 COL 14 PIC X(5) TO num2.
+               02 LINE 04 COL 14 PIC -9(5).99 TO num2.
                02 LINE 06 COL 01 VALUE "******************************".
                02 LINE 07 COL 03 VALUE "(1) SOMA".
                02 LINE 08 COL 03 VALUE "(2) SUBTRACAO".
                02 LINE 09 COL 03 VALUE "(3) MULTIPLICACAO".
                02 LINE 10 COL 03 VALUE "(4) DIVISAO".
-               02 LINE 11 COL 03 VALUE "(5) SAIR".
-               02 LINE 12 COL 03 PIC X TO op.
-               02 LINE 14 COL 01 VALUE "******************************".
+               02 LINE 11 COL 03 VALUE "(5) HISTORICO".
+               02 LINE 12 COL 03 VALUE "(6) SAIR".
+               02 LINE 13 COL 03 PIC X TO op.
+               02 LINE 15 COL 01 VALUE "******************************".
             01 SOMA.
                02 BLANK SCREEN.
                02 LINE 01 COL 01 VALUE "******************************".
                02 LINE 02 COL 13 VALUE "SOMA".
                02 LINE 03 COL 03 VALUE "RESULTADO: ".
-               02 LINE 03 COL 15 PIC Z(10) FROM res.
+               02 LINE 03 COL 15 PIC -9(10).99 FROM res.
                02 LINE 04 COL 03 PIC Z(1) TO sair.
                02 LINE 05 COL 01 VALUE "******************************".
             01 SUBT.
@@ -39,7 +62,7 @@
                02 LINE 01 COL 01 VALUE "******************************".
                02 LINE 02 COL 10 VALUE "SUBTRACAO".
                02 LINE 03 COL 03 VALUE "RESULTADO: ".
-               02 LINE 03 COL 15 PIC X(10) FROM res.
+               02 LINE 03 COL 15 PIC -9(10).99 FROM res.
                02 LINE 04 COL 03 PIC Z(1) TO sair.
                02 LINE 05 COL 01 VALUE "******************************".
             01 MULT.
@@ -47,7 +70,7 @@
                02 LINE 01 COL 01 VALUE "******************************".
                02 LINE 02 COL 08 VALUE "MULTIPLICACAO".
                02 LINE 03 COL 03 VALUE "RESULTADO: ".
-               02 LINE 03 COL 15 PIC Z(10) FROM res.
+               02 LINE 03 COL 15 PIC -9(10).99 FROM res.
                02 LINE 04 COL 03 PIC Z(1) TO sair.
                02 LINE 05 COL 01 VALUE "******************************".
             01 DIVI.
@@ -56,38 +79,131 @@
                02 LINE 02 COL 12 VALUE "DIVISAO".
                02 LINE 03 COL 03 VALUE "RESULTADO: ".
                02 LINE 04 COL 03 VALUE "RESTO: ".
-               02 LINE 04 COL 03 PIC X(1) FROM resto.
-               02 LINE 03 COL 15 PIC Z(10) FROM res.
+               02 LINE 04 COL 10 PIC -9(5).99 FROM resto.
+               02 LINE 03 COL 15 PIC -9(10).99 FROM res.
+               02 LINE 05 COL 03 PIC Z(1) TO sair.
+               02 LINE 06 COL 01 VALUE "******************************".
+            01 DIVI-ZERO.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "******************************".
+               02 LINE 02 COL 12 VALUE "DIVISAO".
+               02 LINE 03 COL 03 VALUE "NAO E POSSIVEL DIVIDIR POR ZER".
+               02 LINE 05 COL 03 PIC Z(1) TO sair.
+               02 LINE 06 COL 01 VALUE "******************************".
+            01 HISTORICO-SCREEN.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "******************************".
+               02 LINE 02 COL 08 VALUE "HISTORICO DE CALCULOS".
+               02 LINE 03 COL 02 PIC X(60) FROM HIST-LINHA.
+               02 LINE 05 COL 02 PIC Z(1) TO sair.
+               02 LINE 20 COL 01 VALUE "******************************".
+            01 HISTORICO-VAZIO.
+               02 BLANK SCREEN.
+               02 LINE 01 COL 01 VALUE "******************************".
+               02 LINE 02 COL 08 VALUE "HISTORICO DE CALCULOS".
+               02 LINE 03 COL 02 VALUE "NENHUM CALCULO REGISTRADO".
                02 LINE 05 COL 03 PIC Z(1) TO sair.
                02 LINE 06 COL 01 VALUE "******************************".
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           OPEN EXTEND ARQ-HIST.
+                IF WS-FS-H <> 0
+                    OPEN OUTPUT ARQ-HIST
+                    CLOSE ARQ-HIST
+                    OPEN EXTEND ARQ-HIST
+                END-IF.
         INICIO.
            DISPLAY menu-principal.
            ACCEPT menu-principal.
            EVALUATE op
                WHEN 1
-                   COMPUTE res=num1+num2
+                   COMPUTE res = num1 + num2
+                   MOVE "+" TO HIST-OP
+                   PERFORM GRAVA-HISTORICO
                    DISPLAY SOMA
                    ACCEPT SOMA
                    GO TO INICIO
                 WHEN 2
-                   COMPUTE res=num1 - num2
+                   COMPUTE res = num1 - num2
+                   MOVE "-" TO HIST-OP
+                   PERFORM GRAVA-HISTORICO
                    DISPLAY SUBT
                    ACCEPT SUBT
                    GO TO INICIO
                 WHEN 3
-                   COMPUTE res=num1*num2
+                   COMPUTE res = num1 * num2
+                   MOVE "*" TO HIST-OP
+                   PERFORM GRAVA-HISTORICO
                    DISPLAY MULT
                    ACCEPT MULT
                    GO TO INICIO
                 WHEN 4
-                   DIVIDE num1 BY num2 GIVING res REMAINDER resto 
+                   IF num2 = 0
+                       DISPLAY DIVI-ZERO
+                       ACCEPT DIVI-ZERO
+                       GO TO INICIO
+                   END-IF
+                   DIVIDE num1 BY num2 GIVING res REMAINDER resto
+                   MOVE "/" TO HIST-OP
+                   PERFORM GRAVA-HISTORICO
                    DISPLAY DIVI
                    ACCEPT DIVI
                    GO TO INICIO
+                WHEN 5
+                   PERFORM MOSTRA-HISTORICO THRU FIM-HISTORICO
+                   GO TO INICIO
                 WHEN OTHER
+                   CLOSE ARQ-HIST
                    STOP RUN
             END-EVALUATE
+            CLOSE ARQ-HIST
             STOP RUN.
+       GRAVA-HISTORICO.
+           MOVE num1 TO HIST-NUM1.
+           MOVE num2 TO HIST-NUM2.
+           MOVE res TO HIST-RES.
+           MOVE HIST-DETALHE TO HIST-LINHA.
+           WRITE HIST-LINHA.
+       MOSTRA-HISTORICO.
+           CLOSE ARQ-HIST.
+           OPEN INPUT ARQ-HIST.
+           IF WS-FS-H <> 0
+               DISPLAY HISTORICO-VAZIO
+               ACCEPT HISTORICO-VAZIO
+               OPEN EXTEND ARQ-HIST
+               GO TO FIM-HISTORICO
+           END-IF.
+           MOVE 0 TO WS-HIST-TOTAL.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-HIST
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-HIST-TOTAL
+               END-READ
+           END-PERFORM.
+           MOVE 0 TO WS-HIST-SKIP.
+           IF WS-HIST-TOTAL > 10
+               COMPUTE WS-HIST-SKIP = WS-HIST-TOTAL - 10
+           END-IF.
+           CLOSE ARQ-HIST.
+           OPEN INPUT ARQ-HIST.
+           MOVE 0 TO WS-HIST-LIDOS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y' OR WS-HIST-LIDOS >= WS-HIST-SKIP
+               READ ARQ-HIST
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END ADD 1 TO WS-HIST-LIDOS
+               END-READ
+           END-PERFORM.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-HIST
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       DISPLAY HISTORICO-SCREEN
+                       ACCEPT HISTORICO-SCREEN
+               END-READ
+           END-PERFORM.
+           CLOSE ARQ-HIST.
+           OPEN EXTEND ARQ-HIST.
+       FIM-HISTORICO.
        END PROGRAM CALCULADORA.
