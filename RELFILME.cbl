@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELFILME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-FILMES
+           ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL RECORD KEY IS CODIGO
+               FILE STATUS IS WS-FS.
+       SELECT ARQ-REL
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-2.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-FILMES VALUE OF FILE-ID IS "FILMES.dat".
+           COPY REG-FILME.
+       FD ARQ-REL VALUE OF FILE-ID IS "RELFILMES.txt".
+           01 REL-LINHA PIC X(100).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS-2 PIC 99.
+           77 WS-EOF PIC X VALUE 'N'.
+           77 WS-TOTAL PIC 9(5) VALUE 0.
+           01 REL-CABECALHO.
+               05 FILLER PIC X(5) VALUE "COD".
+               05 FILLER PIC X(38) VALUE "TITULO".
+               05 FILLER PIC X(6) VALUE "ANO".
+               05 FILLER PIC X(10) VALUE "STATUS".
+           01 REL-DETALHE.
+               05 REL-COD PIC ZZZ.
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-TITULO PIC X(36).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-ANO PIC 9(4).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-STATUS PIC X(10).
+           01 REL-TOTAL-LINHA.
+               05 FILLER PIC X(17) VALUE "TOTAL DE FILMES: ".
+               05 REL-TOTAL PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ARQ-FILMES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO NA ABERTURA DE FILMES.dat: " WS-FS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQ-REL.
+           MOVE "RELATORIO DE INVENTARIO DE FILMES" TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE REL-CABECALHO TO REL-LINHA.
+           WRITE REL-LINHA.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM ESCREVE-LINHA
+               END-READ
+           END-PERFORM.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE WS-TOTAL TO REL-TOTAL.
+           MOVE REL-TOTAL-LINHA TO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE ARQ-FILMES.
+           CLOSE ARQ-REL.
+           DISPLAY "RELATORIO GERADO EM RELFILMES.txt".
+           STOP RUN.
+       ESCREVE-LINHA.
+           ADD 1 TO WS-TOTAL.
+           MOVE CODIGO TO REL-COD.
+           MOVE FNOME TO REL-TITULO.
+           MOVE ANO TO REL-ANO.
+           IF ISTATUS = 1
+               MOVE "DISPONIVEL" TO REL-STATUS
+           ELSE
+               MOVE "ALUGADO" TO REL-STATUS
+           END-IF.
+           MOVE REL-DETALHE TO REL-LINHA.
+           WRITE REL-LINHA.
+       END PROGRAM RELFILME.
