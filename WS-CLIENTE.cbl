@@ -0,0 +1,12 @@
+       01 WS-CLIENTES.
+           05 WS-CPF PIC X(20).
+           05 WS-NOME PIC X(40).
+           05 WS-ENDERECO PIC X(60).
+           05 WS-TELEFONE PIC X(15).
+           05 WS-TIPO-CLIENTE PIC 9(1).
+           05 WS-QTD-ALUGUEIS PIC 9(1).
+           05 WS-ALUGUEIS OCCURS 5 TIMES.
+               10 WS-FILME-ALUGADO PIC 9(3).
+               10 WS-COPIA-ALUGADA PIC 9(2).
+               10 WS-DATA-ALUGUEL PIC 9(8).
+               10 WS-DATA-DEVOLUCAO PIC 9(8).
