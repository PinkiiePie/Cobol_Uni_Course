@@ -0,0 +1,20 @@
+       01 RECIBO.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 09 VALUE "RECIBO DE ALUGUEL".
+           02 LINE 03 COL 02 VALUE "CLIENTE: ".
+           02 LINE 03 COL 13 PIC X(14) FROM CCPF.
+           02 LINE 04 COL 02 VALUE "FILME: ".
+           02 LINE 04 COL 13 PIC Z(3) FROM CODIGO.
+           02 LINE 04 COL 18 PIC X(40) FROM FNOME.
+           02 LINE 04 COL 59 VALUE "COPIA: ".
+           02 LINE 04 COL 66 PIC Z(2) FROM WS-COPIA-ALUGADA(WS-I).
+           02 LINE 05 COL 02 VALUE "DATA ALUGUEL: ".
+           02 LINE 05 COL 17 PIC 9(8) FROM WS-DATA-ALUGUEL(WS-I).
+           02 LINE 06 COL 02 VALUE "DEVOLUCAO ATE: ".
+           02 LINE 06 COL 17 PIC 9(8) FROM WS-DATA-DEVOLUCAO(WS-I).
+           02 LINE 07 COL 02 VALUE "VALOR DIARIA: ".
+           02 LINE 07 COL 17 PIC ZZ9.99 FROM WS-VALOR-DIARIA.
+           02 LINE 08 COL 02 VALUE "VALOR TOTAL: ".
+           02 LINE 08 COL 17 PIC ZZZZ9.99 FROM WS-VALOR-TOTAL.
+           02 LINE 10 COL 01 VALUE "******************************".
