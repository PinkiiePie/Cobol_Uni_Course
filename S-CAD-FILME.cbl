@@ -0,0 +1,19 @@
+       01 CADFILME.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 05 VALUE "CADASTRO FILME".
+           02 LINE 03 COL 02 VALUE "CODIGO: ".
+           02 LINE 03 COL 13 PIC 9(3) TO WS-CODIGO.
+           02 LINE 04 COL 02 VALUE "NOME: ".
+           02 LINE 04 COL 13 PIC X(80) TO WS-FNOME.
+           02 LINE 05 COL 02 VALUE "ANO: ".
+           02 LINE 05 COL 13 PIC 9(4) TO WS-ANO.
+           02 LINE 06 COL 02 VALUE "GENERO: ".
+           02 LINE 06 COL 13 PIC X(20) TO WS-GENERO.
+           02 LINE 07 COL 02 VALUE "SINOPSE: ".
+           02 LINE 07 COL 13 PIC X(200) TO WS-SINOPSE.
+           02 LINE 08 COL 02 VALUE "VALOR DIARIA: ".
+           02 LINE 08 COL 17 PIC 999V99 TO WS-VALOR-DIARIA.
+           02 LINE 09 COL 02 VALUE "QTD COPIAS: ".
+           02 LINE 09 COL 15 PIC 9(2) TO WS-QTD-COPIAS.
+           02 LINE 11 COL 01 VALUE "******************************".
