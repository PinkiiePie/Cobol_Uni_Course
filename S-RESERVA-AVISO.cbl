@@ -0,0 +1,7 @@
+       01 RESERVA-AVISO.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 02 VALUE "FILME DEVOLVIDO - PROXIMO DA".
+           02 LINE 03 COL 02 VALUE "LISTA DE ESPERA: ".
+           02 LINE 03 COL 19 PIC X(14) FROM WS-RES-CPF(1).
+           02 LINE 05 COL 01 VALUE "******************************".
