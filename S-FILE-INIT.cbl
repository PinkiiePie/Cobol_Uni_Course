@@ -0,0 +1,7 @@
+       01 FILE-INIT-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 04 VALUE "ARQUIVO DE DADOS NAO ENCONTRADO".
+           02 LINE 04 COL 02 VALUE "CRIAR UM NOVO ARQUIVO (S/N)? ".
+           02 LINE 04 COL 32 PIC X(1) TO WS-RESP-INIT.
+           02 LINE 06 COL 01 VALUE "******************************".
