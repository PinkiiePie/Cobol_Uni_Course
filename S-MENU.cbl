@@ -0,0 +1,11 @@
+       01 MENUU.
+           02 BLANK SCREEN.
+           02 LINE 01 COL 01 VALUE "******************************".
+           02 LINE 02 COL 13 VALUE "LOCADORA".
+           02 LINE 04 COL 03 VALUE "(1) ALUGAR FILME".
+           02 LINE 05 COL 03 VALUE "(2) DEVOLVER FILME".
+           02 LINE 06 COL 03 VALUE "(3) GERENCIAR".
+           02 LINE 07 COL 03 VALUE "(4) SAIR".
+           02 LINE 09 COL 03 VALUE "OPCAO: ".
+           02 LINE 09 COL 11 PIC 9(1) TO OP.
+           02 LINE 11 COL 01 VALUE "******************************".
