@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-CLIENTES
+           ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CCPF
+               FILE STATUS IS WS-FS.
+       SELECT ARQ-FILMES
+           ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC RECORD KEY IS CODIGO
+               FILE STATUS IS WS-FS-2.
+       SELECT ARQ-REL
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.dat".
+           COPY REG-DATA-CLIENTES.
+       FD ARQ-FILMES VALUE OF FILE-ID IS "FILMES.dat".
+           COPY REG-FILME.
+       FD ARQ-REL VALUE OF FILE-ID IS "RECONCILIA.txt".
+           01 REL-LINHA PIC X(100).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS-2 PIC 99.
+           77 WS-FS-3 PIC 99.
+           77 WS-EOF-CLI PIC X VALUE 'N'.
+           77 WS-EOF-FLM PIC X VALUE 'N'.
+           77 WS-EOF-CLI2 PIC X VALUE 'N'.
+           77 WS-CONTAGEM PIC 9(2) VALUE 0.
+           77 WS-ALUGADAS PIC 9(2) VALUE 0.
+           77 WS-TOTAL-DIVERG PIC 9(5) VALUE 0.
+           77 WS-I PIC 9(2).
+           77 WS-J PIC 9(2).
+           01 REL-DETALHE.
+               05 REL-CPF PIC X(14).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-COD PIC ZZZ.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 REL-PROBLEMA PIC X(50).
+           01 REL-TOTAL-LINHA.
+               05 FILLER PIC X(23) VALUE "TOTAL DE DIVERGENCIAS: ".
+               05 REL-TOTAL PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ARQ-CLIENTES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO NA ABERTURA DE CLIENTES.dat: " WS-FS
+               STOP RUN
+           END-IF.
+           OPEN INPUT ARQ-FILMES.
+           IF WS-FS-2 <> 0
+               DISPLAY "ERRO NA ABERTURA DE FILMES.dat: " WS-FS-2
+               CLOSE ARQ-CLIENTES
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQ-REL.
+           MOVE "RECONCILIACAO CLIENTES x FILMES" TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           PERFORM VERIFICA-CLIENTES.
+           PERFORM VERIFICA-FILMES.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE WS-TOTAL-DIVERG TO REL-TOTAL.
+           MOVE REL-TOTAL-LINHA TO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-FILMES.
+           CLOSE ARQ-REL.
+           DISPLAY "RELATORIO GERADO EM RECONCILIA.txt".
+           STOP RUN.
+       VERIFICA-CLIENTES.
+           MOVE LOW-VALUES TO CCPF.
+           START ARQ-CLIENTES KEY IS NOT LESS THAN CCPF
+               INVALID KEY MOVE 'Y' TO WS-EOF-CLI
+           END-START.
+           MOVE 'N' TO WS-EOF-CLI.
+           PERFORM UNTIL WS-EOF-CLI = 'Y'
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CLI
+                   NOT AT END PERFORM VERIFICA-ALUGUEIS-CLIENTE
+               END-READ
+           END-PERFORM.
+       VERIFICA-ALUGUEIS-CLIENTE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               IF FILME-ALUGADO(WS-I) NOT = 0
+                   MOVE CCPF TO REL-CPF
+                   MOVE FILME-ALUGADO(WS-I) TO CODIGO
+                   MOVE FILME-ALUGADO(WS-I) TO REL-COD
+                   READ ARQ-FILMES
+                       KEY IS CODIGO
+                       INVALID KEY
+                           MOVE "FILME ALUGADO NAO CADASTRADO"
+                               TO REL-PROBLEMA
+                           PERFORM ESCREVE-DIVERGENCIA
+                       NOT INVALID KEY
+                           IF QTD-DISPONIVEIS = QTD-COPIAS
+                               MOVE "CLIENTE ALUGOU MAS FILME CONSTA"
+                                   & " DISPONIVEL"
+                                   TO REL-PROBLEMA
+                               PERFORM ESCREVE-DIVERGENCIA
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM.
+       VERIFICA-FILMES.
+           MOVE LOW-VALUES TO CODIGO.
+           START ARQ-FILMES KEY IS NOT LESS THAN CODIGO
+               INVALID KEY MOVE 'Y' TO WS-EOF-FLM
+           END-START.
+           MOVE 'N' TO WS-EOF-FLM.
+           PERFORM UNTIL WS-EOF-FLM = 'Y'
+               READ ARQ-FILMES NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLM
+                   NOT AT END
+                       IF QTD-DISPONIVEIS < QTD-COPIAS
+                           PERFORM CONFIRMA-ALUGUEL
+                       END-IF
+               END-READ
+           END-PERFORM.
+       CONFIRMA-ALUGUEL.
+           MOVE ZEROES TO WS-CONTAGEM.
+           COMPUTE WS-ALUGADAS = QTD-COPIAS - QTD-DISPONIVEIS.
+           MOVE LOW-VALUES TO CCPF.
+           START ARQ-CLIENTES KEY IS NOT LESS THAN CCPF
+               INVALID KEY MOVE 'Y' TO WS-EOF-CLI2
+           END-START.
+           MOVE 'N' TO WS-EOF-CLI2.
+           PERFORM UNTIL WS-EOF-CLI2 = 'Y'
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF-CLI2
+                   NOT AT END
+                       PERFORM VARYING WS-J FROM 1 BY 1
+                               UNTIL WS-J > 5
+                           IF FILME-ALUGADO(WS-J) = CODIGO
+                               ADD 1 TO WS-CONTAGEM
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM.
+           IF WS-CONTAGEM NOT = WS-ALUGADAS
+               MOVE SPACES TO REL-CPF
+               MOVE CODIGO TO REL-COD
+               MOVE "QTD DE CLIENTES COM ALUGUEL NAO CONFERE"
+                   TO REL-PROBLEMA
+               PERFORM ESCREVE-DIVERGENCIA
+           END-IF.
+       ESCREVE-DIVERGENCIA.
+           ADD 1 TO WS-TOTAL-DIVERG.
+           MOVE REL-DETALHE TO REL-LINHA.
+           WRITE REL-LINHA.
+       END PROGRAM RECONCILIA.
