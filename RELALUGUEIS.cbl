@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELALUGUEIS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQ-CLIENTES
+           ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL RECORD KEY IS CCPF
+               FILE STATUS IS WS-FS.
+       SELECT ARQ-FILMES
+           ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM RECORD KEY IS CODIGO
+               FILE STATUS IS WS-FS-2.
+       SELECT ARQ-REL
+           ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-3.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-CLIENTES VALUE OF FILE-ID IS "CLIENTES.dat".
+           COPY REG-DATA-CLIENTES.
+       FD ARQ-FILMES VALUE OF FILE-ID IS "FILMES.dat".
+           COPY REG-FILME.
+       FD ARQ-REL VALUE OF FILE-ID IS "RELALUGUEIS.txt".
+           01 REL-LINHA PIC X(100).
+       WORKING-STORAGE SECTION.
+           77 WS-FS PIC 99.
+           77 WS-FS-2 PIC 99.
+           77 WS-FS-3 PIC 99.
+           77 WS-EOF PIC X VALUE 'N'.
+           77 WS-TOTAL PIC 9(5) VALUE 0.
+           77 WS-HOJE PIC 9(8).
+           77 WS-DIAS-ATRASO PIC 9(5).
+           77 WS-I PIC 9(2).
+           01 REL-CABECALHO.
+               05 FILLER PIC X(13) VALUE "CPF".
+               05 FILLER PIC X(6) VALUE "FILME".
+               05 FILLER PIC X(38) VALUE "TITULO".
+               05 FILLER PIC X(15) VALUE "DEVOLUCAO ATE".
+               05 FILLER PIC X(10) VALUE "SITUACAO".
+           01 REL-DETALHE.
+               05 REL-CPF PIC X(14).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-COD PIC ZZZ.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 REL-TITULO PIC X(36).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-DEVOLUCAO PIC 9(8).
+               05 FILLER PIC X(2) VALUE SPACES.
+               05 REL-SITUACAO PIC X(20).
+           01 REL-TOTAL-LINHA.
+               05 FILLER PIC X(19) VALUE "TOTAL DE ALUGUEIS: ".
+               05 REL-TOTAL PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT ARQ-CLIENTES.
+           IF WS-FS <> 0
+               DISPLAY "ERRO NA ABERTURA DE CLIENTES.dat: " WS-FS
+               STOP RUN
+           END-IF.
+           OPEN INPUT ARQ-FILMES.
+           IF WS-FS-2 <> 0
+               DISPLAY "ERRO NA ABERTURA DE FILMES.dat: " WS-FS-2
+               CLOSE ARQ-CLIENTES
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARQ-REL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOJE.
+           MOVE "RELATORIO DE FILMES ALUGADOS E EM ATRASO" TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE REL-CABECALHO TO REL-LINHA.
+           WRITE REL-LINHA.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQ-CLIENTES NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM PROCESSA-CLIENTE
+               END-READ
+           END-PERFORM.
+           MOVE SPACES TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE WS-TOTAL TO REL-TOTAL.
+           MOVE REL-TOTAL-LINHA TO REL-LINHA.
+           WRITE REL-LINHA.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-FILMES.
+           CLOSE ARQ-REL.
+           DISPLAY "RELATORIO GERADO EM RELALUGUEIS.txt".
+           STOP RUN.
+       PROCESSA-CLIENTE.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 5
+               IF FILME-ALUGADO(WS-I) NOT = 0
+                   PERFORM ESCREVE-LINHA
+               END-IF
+           END-PERFORM.
+       ESCREVE-LINHA.
+           ADD 1 TO WS-TOTAL.
+           MOVE CCPF TO REL-CPF.
+           MOVE FILME-ALUGADO(WS-I) TO REL-COD.
+           MOVE FILME-ALUGADO(WS-I) TO CODIGO.
+           READ ARQ-FILMES
+               KEY IS CODIGO
+               INVALID KEY MOVE SPACES TO REL-TITULO
+               NOT INVALID KEY MOVE FNOME TO REL-TITULO
+           END-READ.
+           MOVE DATA-DEVOLUCAO(WS-I) TO REL-DEVOLUCAO.
+           IF WS-HOJE > DATA-DEVOLUCAO(WS-I)
+               COMPUTE WS-DIAS-ATRASO =
+                   FUNCTION INTEGER-OF-DATE(WS-HOJE)
+                   - FUNCTION INTEGER-OF-DATE(DATA-DEVOLUCAO(WS-I))
+               MOVE "EM ATRASO" TO REL-SITUACAO
+           ELSE
+               MOVE "NO PRAZO" TO REL-SITUACAO
+           END-IF.
+           MOVE REL-DETALHE TO REL-LINHA.
+           WRITE REL-LINHA.
+       END PROGRAM RELALUGUEIS.
